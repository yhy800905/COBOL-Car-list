@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Single-record lookup transaction against
+      *          CAR-FILE-MASTER by CAR-MODEL (keyed READ).
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAR-INQUIRY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   CAR-FILE-MASTER
+               ASSIGN TO
+            "..\CAR-FILE-MASTER.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CAR-MODEL OF CAR-RECORD-MASTER
+                FILE STATUS IS WS-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-MASTER.
+           COPY CARREC.
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 WS-MASTER-STATUS     PIC XX.
+           05 WS-MORE-INQUIRIES    PIC X(1) VALUE 'Y'.
+
+       01  WS-INQUIRY-KEY          PIC X(15).
+
+       PROCEDURE DIVISION.
+       100-CAR-INQUIRY.
+           PERFORM 301-OPEN-CAR-FILE-MASTER.
+           PERFORM 200-PROCESS-ONE-INQUIRY
+               UNTIL WS-MORE-INQUIRIES NOT = 'Y'.
+           PERFORM 303-CLOSE-CAR-FILE-MASTER.
+           STOP RUN.
+
+       200-PROCESS-ONE-INQUIRY.
+           PERFORM 210-ACCEPT-INQUIRY-KEY.
+           IF WS-INQUIRY-KEY = SPACES OR WS-INQUIRY-KEY = "EXIT"
+               MOVE 'N' TO WS-MORE-INQUIRIES
+           ELSE
+               PERFORM 305-READ-CAR-RECORD
+               PERFORM 320-DISPLAY-INQUIRY-RESULT
+           END-IF.
+
+       210-ACCEPT-INQUIRY-KEY.
+           DISPLAY "ENTER CAR-MODEL TO LOOK UP (OR EXIT): ".
+           ACCEPT WS-INQUIRY-KEY FROM CONSOLE.
+
+       301-OPEN-CAR-FILE-MASTER.
+           OPEN INPUT CAR-FILE-MASTER.
+
+       303-CLOSE-CAR-FILE-MASTER.
+           CLOSE CAR-FILE-MASTER.
+
+       305-READ-CAR-RECORD.
+           MOVE WS-INQUIRY-KEY TO CAR-MODEL OF CAR-RECORD-MASTER.
+           READ CAR-FILE-MASTER
+               INVALID KEY
+                   DISPLAY "NO CAR RECORD FOUND FOR MODEL: "
+                       WS-INQUIRY-KEY
+           END-READ.
+
+       320-DISPLAY-INQUIRY-RESULT.
+           IF WS-MASTER-STATUS = "00"
+               DISPLAY "CAR-MODEL.........: "
+                   CAR-MODEL OF CAR-RECORD-MASTER
+               DISPLAY "ENGINE............: " ENGINE
+               DISPLAY "TOWING-CAPACITY...: " TOWING-CAPACITY
+               DISPLAY "OWNER-NAME........: " OWNER-NAME
+           END-IF.
+
+       END PROGRAM CAR-INQUIRY.
