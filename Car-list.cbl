@@ -1,57 +1,843 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRODUCE-CAR-LIST.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT   CAR-FILE-IN
-               ASSIGN TO
-            "..\CAR-FILE-IN.txt"
-                ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD CAR-FILE-IN.
-       01 CAR-RECORD-IN.
-           05   CAR-MODEL     PIC X(15).
-           05   CAR-DATA.
-               10  ENGINE              PIC X(20).
-               10  TOWING-CAPACITY     PIC 9(8).
-               10  OWNER-NAME          PIC X(30).
-
-       WORKING-STORAGE SECTION.
-       01  CONTROL-FIELDS.
-           05 EOF-FLAG    PIC A(1).
-
-       PROCEDURE DIVISION.
-       100-PRODUCE-CAR-LIST.
-           PERFORM 201-INITIATE_CAR_LIST.
-           PERFORM 202-DISPLAY_ONE_CAR_RECORD UNTIL EOF-FLAG='Y'.
-           PERFORM 203-CLOSE_CAR_FILE.
-           STOP RUN.
-
-       201-INITIATE_CAR_LIST.
-           PERFORM 301-OPEN-CAR-FILE.
-           PERFORM 305-READ-CAR-RECORD.
-
-       202-DISPLAY_ONE_CAR_RECORD.
-           PERFORM 302-DISPLAY-CAR-MODEL.
-           PERFORM 305-READ-CAR-RECORD.
-
-       203-CLOSE_CAR_FILE.
-           CLOSE CAR-FILE-IN.
-
-       301-OPEN-CAR-FILE.
-           OPEN INPUT CAR-FILE-IN.
-
-       302-DISPLAY-CAR-MODEL.
-           DISPLAY CAR-MODEL.
-
-       305-READ-CAR-RECORD.
-           READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLAG.
-
-       END PROGRAM PRODUCE-CAR-LIST.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc -I copybooks Car-list.cbl Car-export.cbl
+      *          (100-PRODUCE-CAR-LIST does a static CALL
+      *          "CAR-FILE-EXPORT" - Car-export.cbl must be compiled
+      *          and linked into the same run unit, or compiled as a
+      *          callable module with -m and placed on
+      *          COB_LIBRARY_PATH, for that CALL to resolve)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCE-CAR-LIST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   CAR-FILE-IN
+               ASSIGN TO
+            WS-BRANCH-FILE-PATH
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CARIN-STATUS.
+           SELECT   CAR-FILE-BRANCHES
+               ASSIGN TO
+            "..\CAR-FILE-BRANCHES.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-BRANCHLIST-STATUS.
+           SELECT   CAR-FILE-VALID
+               ASSIGN TO
+            "..\CAR-FILE-VALID.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CAR-FILE-VALID-TEMP
+               ASSIGN TO
+            "..\CAR-FILE-VALID.tmp"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CAR-LIST-RPT
+               ASSIGN TO
+            "..\CAR-LIST-RPT.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   SORT-WORK-FILE
+               ASSIGN TO "SORTWK1".
+           SELECT   CAR-FILE-REJECTS
+               ASSIGN TO
+            "..\CAR-FILE-REJECTS.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CAR-FILE-REJECTS-TEMP
+               ASSIGN TO
+            "..\CAR-FILE-REJECTS.tmp"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CAR-FILE-CKPT
+               ASSIGN TO
+            "..\CAR-FILE-CKPT.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+           SELECT   CAR-FILE-TOTALS
+               ASSIGN TO
+            "..\CAR-FILE-TOTALS.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CAR-FILE-ENGINE-EXCEPT
+               ASSIGN TO
+            "..\CAR-FILE-ENGINE-EXCEPTIONS.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CAR-FILE-ENGINE-EXCEPT-TEMP
+               ASSIGN TO
+            "..\CAR-FILE-ENGINE-EXCEPTIONS.tmp"
+                ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC REPLACING CAR-RECORD-MASTER BY CAR-RECORD-IN.
+
+       FD CAR-FILE-BRANCHES.
+       01 BRANCH-LIST-RECORD.
+           05 BL-BRANCH-CODE            PIC X(10).
+           05 BL-FILE-PATH              PIC X(80).
+
+       FD CAR-FILE-VALID.
+       01 VALID-WORK-RECORD.
+           05 VW-BRANCH-CODE    PIC X(10).
+           05 VW-CAR-RECORD.
+               10  VW-CAR-MODEL        PIC X(15).
+               10  VW-CAR-DATA.
+                   15  VW-ENGINE           PIC X(20).
+                   15  VW-TOWING-CAPACITY  PIC 9(8).
+                   15  VW-OWNER-NAME       PIC X(30).
+
+       FD CAR-FILE-VALID-TEMP.
+       01 VALID-WORK-RECORD-TEMP       PIC X(83).
+
+       FD CAR-LIST-RPT.
+       01 RPT-RECORD                   PIC X(110).
+
+       FD CAR-FILE-REJECTS.
+       01 REJECT-RECORD                PIC X(132).
+
+       FD CAR-FILE-REJECTS-TEMP.
+       01 REJECT-RECORD-TEMP           PIC X(132).
+
+       FD CAR-FILE-CKPT.
+       01 CKPT-RECORD.
+           05 CKPT-BRANCH-INDEX        PIC 9(4).
+           05 CKPT-RECORD-COUNT        PIC 9(8).
+           05 CKPT-BUILD-DONE          PIC X(1).
+           05 CKPT-VALID-COUNT         PIC 9(8).
+           05 CKPT-REJECT-COUNT        PIC 9(6).
+           05 CKPT-EXCEPT-COUNT        PIC 9(6).
+
+       FD CAR-FILE-TOTALS.
+       01 TOTALS-RECORD                PIC X(100).
+
+       FD CAR-FILE-ENGINE-EXCEPT.
+       01 ENGINE-EXCEPTION-RECORD      PIC X(100).
+
+       FD CAR-FILE-ENGINE-EXCEPT-TEMP.
+       01 ENGINE-EXCEPTION-RECORD-TEMP PIC X(100).
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05   SR-BRANCH-CODE   PIC X(10).
+           05   SR-CAR-RECORD.
+               10  SR-CAR-MODEL        PIC X(15).
+               10  SR-CAR-DATA.
+                   15  SR-ENGINE           PIC X(20).
+                   15  SR-TOWING-CAPACITY  PIC 9(8).
+                   15  SR-OWNER-NAME       PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY ENGTAB.
+
+       01  CONTROL-FIELDS.
+           05 EOF-FLAG         PIC A(1).
+           05 SORT-EOF-FLAG    PIC A(1).
+
+       01  BRANCH-LIST-FIELDS.
+           05 WS-BRANCHLIST-STATUS   PIC XX.
+           05 WS-CARIN-STATUS        PIC XX.
+           05 BRANCHLIST-EOF         PIC X(1) VALUE 'N'.
+           05 WS-BRANCH-FILE-PATH    PIC X(80).
+           05 WS-CURRENT-BRANCH-CODE PIC X(10).
+           05 WS-BRANCH-COUNT        PIC 9(4) VALUE 0.
+           05 WS-BRANCH-IDX          PIC 9(4) VALUE 0.
+           05 WS-BRANCH-RESTART-IDX  PIC 9(4) VALUE 1.
+           05 WS-BRANCH-RECORDS-READ PIC 9(8) VALUE 0.
+           05 WS-BUILD-HAS-FAILURE   PIC X(1) VALUE 'N'.
+           05 BRANCH-LIST-ENTRY
+                   OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-BRANCH-COUNT
+                   INDEXED BY BR-IDX.
+               10 WS-BR-LIST-CODE    PIC X(10).
+               10 WS-BR-LIST-PATH    PIC X(80).
+
+       01  VALIDATION-FIELDS.
+           05 WS-VALID-RECORD-SW   PIC X(1).
+           05 WS-VALID-COUNT       PIC 9(8) VALUE 0.
+           05 WS-REJECT-COUNT      PIC 9(6) VALUE 0.
+           05 WS-REJECT-REASON-CD  PIC X(2).
+           05 WS-REJECT-REASON-TXT PIC X(30).
+           05 WS-ENGINE-EXCEPT-COUNT PIC 9(6) VALUE 0.
+
+       01  CHECKPOINT-FIELDS.
+           05 WS-CKPT-STATUS         PIC XX.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+           05 WS-RESTART-COUNT       PIC 9(8) VALUE 0.
+           05 WS-CKPT-QUOTIENT       PIC 9(8) VALUE 0.
+           05 WS-CKPT-DUE-REMAINDER  PIC 9(8) VALUE 0.
+           05 WS-CKPT-BUILD-DONE     PIC X(1) VALUE 'N'.
+           05 WS-CKPT-VALID-COUNT    PIC 9(8) VALUE 0.
+           05 WS-CKPT-REJECT-COUNT   PIC 9(6) VALUE 0.
+           05 WS-CKPT-EXCEPT-COUNT   PIC 9(6) VALUE 0.
+           05 WS-CKPT-OUT-BRANCH-IDX    PIC 9(4) VALUE 0.
+           05 WS-CKPT-OUT-RECORD-COUNT  PIC 9(8) VALUE 0.
+
+       01  TRUNCATE-FIELDS.
+           05 WS-TRUNC-COUNT   PIC 9(8) VALUE 0.
+           05 WS-TRUNC-EOF     PIC X(1) VALUE 'N'.
+
+       01  REPORT-FIELDS.
+           05 WS-LINE-COUNT        PIC 9(3) VALUE 0.
+           05 WS-LINES-PER-PAGE    PIC 9(3) VALUE 50.
+           05 WS-PAGE-NO           PIC 9(4) VALUE 0.
+
+       01  ENGINE-SUMMARY-TABLE.
+           05 WS-ENGINE-TABLE-COUNT  PIC 9(3) VALUE 0.
+           05 ENGINE-SUMMARY-ENTRY
+                   OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-ENGINE-TABLE-COUNT
+                   INDEXED BY ENG-IDX.
+               10 WS-ENGINE-TYPE     PIC X(20).
+               10 WS-ENGINE-COUNT    PIC 9(6).
+
+       01  OWNER-BREAK-FIELDS.
+           05 WS-FIRST-RECORD-SW   PIC X(1)  VALUE 'Y'.
+           05 WS-PREV-BRANCH-CODE  PIC X(10) VALUE SPACES.
+           05 WS-PREV-OWNER-NAME   PIC X(30) VALUE SPACES.
+           05 WS-OWNER-CAR-COUNT   PIC 9(5)  VALUE 0.
+           05 WS-OWNER-TOWING-SUM  PIC 9(9)  VALUE 0.
+           05 WS-BRANCH-CAR-COUNT  PIC 9(6)  VALUE 0.
+           05 WS-BRANCH-TOWING-SUM PIC 9(10) VALUE 0.
+           05 WS-GRAND-CAR-COUNT   PIC 9(6)  VALUE 0.
+           05 WS-GRAND-TOWING-SUM  PIC 9(10) VALUE 0.
+
+       01  WS-HEADING-1.
+           05 FILLER               PIC X(20) VALUE "CAR LIST DETAIL".
+           05 FILLER               PIC X(8)  VALUE SPACES.
+           05 FILLER               PIC X(6)  VALUE "PAGE: ".
+           05 WS-HDG1-PAGE-NO      PIC ZZZ9.
+           05 FILLER               PIC X(59) VALUE SPACES.
+
+       01  WS-COLUMN-HEADING.
+           05 FILLER               PIC X(12) VALUE "BRANCH".
+           05 FILLER               PIC X(17) VALUE "MODEL".
+           05 FILLER               PIC X(23) VALUE "ENGINE".
+           05 FILLER               PIC X(15) VALUE "TOWING-CAPACITY".
+           05 FILLER               PIC X(30) VALUE "OWNER-NAME".
+           05 FILLER               PIC X(3)  VALUE SPACES.
+
+       01  WS-BLANK-LINE           PIC X(100) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DET-BRANCH        PIC X(10).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-DET-MODEL         PIC X(15).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-DET-ENGINE        PIC X(20).
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 WS-DET-TOWING        PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(4)  VALUE SPACES.
+           05 WS-DET-OWNER         PIC X(30).
+           05 FILLER               PIC X(3)  VALUE SPACES.
+
+       01  WS-SUBTOTAL-LINE.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(13) VALUE "OWNER TOTAL: ".
+           05 WS-SUB-OWNER         PIC X(30).
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 FILLER               PIC X(6)  VALUE "CARS: ".
+           05 WS-SUB-COUNT         PIC ZZZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 FILLER               PIC X(13) VALUE "TOWING-CAP: ".
+           05 WS-SUB-TOWING        PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(17) VALUE SPACES.
+
+       01  WS-BRANCH-SUBTOTAL-LINE.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 FILLER               PIC X(14) VALUE "BRANCH TOTAL: ".
+           05 WS-BR-CODE           PIC X(10).
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(6)  VALUE "CARS: ".
+           05 WS-BR-COUNT          PIC ZZZZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 FILLER               PIC X(13) VALUE "TOWING-CAP: ".
+           05 WS-BR-TOWING         PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(13) VALUE SPACES.
+
+       01  WS-REJECT-LINE.
+           05 WS-RJ-BRANCH         PIC X(10).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-RJ-MODEL          PIC X(15).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-RJ-ENGINE         PIC X(20).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-RJ-TOWING         PIC X(8).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-RJ-OWNER          PIC X(30).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-RJ-REASON-CD      PIC X(2).
+           05 FILLER               PIC X(1)  VALUE SPACES.
+           05 WS-RJ-REASON-TXT     PIC X(30).
+           05 FILLER               PIC X(6)  VALUE SPACES.
+
+       01  WS-ENGINE-EXCEPTION-LINE.
+           05 WS-EX-BRANCH          PIC X(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-EX-MODEL           PIC X(15).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-EX-ENGINE          PIC X(20).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-EX-REASON-TXT      PIC X(26) VALUE
+                  "UNRECOGNIZED ENGINE TYPE".
+           05 FILLER                PIC X(23) VALUE SPACES.
+
+       01  WS-GRANDTOTAL-LINE.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(13) VALUE "GRAND TOTAL: ".
+           05 FILLER               PIC X(30) VALUE SPACES.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 FILLER               PIC X(6)  VALUE "CARS: ".
+           05 WS-GRAND-COUNT-OUT   PIC ZZZZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 FILLER               PIC X(13) VALUE "TOWING-CAP: ".
+           05 WS-GRAND-TOWING-OUT  PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(15) VALUE SPACES.
+
+       01  WS-ENGINE-HEADING-LINE.
+           05 FILLER               PIC X(30) VALUE
+                  "ENGINE-TYPE BREAKDOWN:".
+           05 FILLER               PIC X(70) VALUE SPACES.
+
+       01  WS-ENGINE-BREAKDOWN-LINE.
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 WS-ENG-BRK-TYPE      PIC X(20).
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(7)  VALUE "COUNT: ".
+           05 WS-ENG-BRK-COUNT     PIC ZZZZZ9.
+           05 FILLER               PIC X(56) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-CAR-LIST.
+           PERFORM 201-INITIATE_CAR_LIST.
+           PERFORM 350-READ-CHECKPOINT.
+           IF WS-CKPT-BUILD-DONE NOT = 'Y'
+               IF WS-RESTART-COUNT = 0 AND WS-BRANCH-RESTART-IDX = 1
+                   CALL "CAR-FILE-EXPORT"
+               END-IF
+               PERFORM 400-BUILD-VALID-WORKFILE
+           END-IF.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-BRANCH-CODE SR-OWNER-NAME
+                                SR-CAR-MODEL
+               USING CAR-FILE-VALID
+               OUTPUT PROCEDURE 450-PRODUCE-SORTED-REPORT.
+           PERFORM 365-CLEAR-CHECKPOINT.
+           PERFORM 203-CLOSE_CAR_FILE.
+           STOP RUN.
+
+       201-INITIATE_CAR_LIST.
+           OPEN OUTPUT CAR-LIST-RPT.
+           PERFORM 310-PRINT-REPORT-HEADINGS.
+
+       202-DISPLAY_ONE_CAR_RECORD.
+           PERFORM 302-DISPLAY-CAR-MODEL.
+           PERFORM 405-RETURN-SORTED-RECORD.
+
+       203-CLOSE_CAR_FILE.
+           CLOSE CAR-LIST-RPT.
+
+       302-DISPLAY-CAR-MODEL.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 310-PRINT-REPORT-HEADINGS
+           END-IF.
+           PERFORM 315-WRITE-DETAIL-LINE.
+
+       305-READ-CAR-RECORD.
+           READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLAG.
+
+       310-PRINT-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO WS-HDG1-PAGE-NO.
+           WRITE RPT-RECORD FROM WS-HEADING-1 AFTER ADVANCING PAGE.
+           WRITE RPT-RECORD FROM WS-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE RPT-RECORD FROM WS-BLANK-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       315-WRITE-DETAIL-LINE.
+           MOVE SR-BRANCH-CODE TO WS-DET-BRANCH.
+           MOVE SR-CAR-MODEL TO WS-DET-MODEL.
+           MOVE SR-ENGINE TO WS-DET-ENGINE.
+           MOVE SR-TOWING-CAPACITY TO WS-DET-TOWING.
+           MOVE SR-OWNER-NAME TO WS-DET-OWNER.
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-OWNER-CAR-COUNT.
+           ADD 1 TO WS-BRANCH-CAR-COUNT.
+           ADD 1 TO WS-GRAND-CAR-COUNT.
+           ADD SR-TOWING-CAPACITY TO WS-OWNER-TOWING-SUM.
+           ADD SR-TOWING-CAPACITY TO WS-BRANCH-TOWING-SUM.
+           ADD SR-TOWING-CAPACITY TO WS-GRAND-TOWING-SUM.
+           PERFORM 345-ACCUMULATE-ENGINE-SUMMARY.
+
+       345-ACCUMULATE-ENGINE-SUMMARY.
+           SET ENG-IDX TO 1.
+           SEARCH ENGINE-SUMMARY-ENTRY
+               AT END
+                   IF WS-ENGINE-TABLE-COUNT < 50
+                       ADD 1 TO WS-ENGINE-TABLE-COUNT
+                       SET ENG-IDX TO WS-ENGINE-TABLE-COUNT
+                       MOVE SR-ENGINE TO WS-ENGINE-TYPE(ENG-IDX)
+                       MOVE 1 TO WS-ENGINE-COUNT(ENG-IDX)
+                   ELSE
+                       DISPLAY "ENGINE TABLE FULL, SKIPPING: "
+                           SR-ENGINE
+                   END-IF
+               WHEN WS-ENGINE-TYPE(ENG-IDX) = SR-ENGINE
+                   ADD 1 TO WS-ENGINE-COUNT(ENG-IDX)
+           END-SEARCH.
+
+       303-VALIDATE-CAR-RECORD.
+           MOVE 'Y' TO WS-VALID-RECORD-SW.
+           IF CAR-MODEL = SPACES
+               MOVE 'N' TO WS-VALID-RECORD-SW
+               MOVE '01' TO WS-REJECT-REASON-CD
+               MOVE "CAR-MODEL IS BLANK" TO WS-REJECT-REASON-TXT
+           ELSE
+               IF ENGINE = SPACES
+                   MOVE 'N' TO WS-VALID-RECORD-SW
+                   MOVE '02' TO WS-REJECT-REASON-CD
+                   MOVE "ENGINE IS BLANK" TO WS-REJECT-REASON-TXT
+               ELSE
+                   IF TOWING-CAPACITY IS NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD-SW
+                       MOVE '03' TO WS-REJECT-REASON-CD
+                       MOVE "TOWING-CAPACITY NOT NUMERIC"
+                           TO WS-REJECT-REASON-TXT
+                   ELSE
+                       IF TOWING-CAPACITY = 0
+                           MOVE 'N' TO WS-VALID-RECORD-SW
+                           MOVE '04' TO WS-REJECT-REASON-CD
+                           MOVE "TOWING-CAPACITY NOT POSITIVE"
+                               TO WS-REJECT-REASON-TXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       308-CHECK-ENGINE-TYPE.
+           SET ENGTAB-IDX TO 1.
+           SEARCH VALID-ENGINE-TYPE
+               AT END
+                   PERFORM 335-WRITE-ENGINE-EXCEPTION
+               WHEN VALID-ENGINE-TYPE(ENGTAB-IDX) = ENGINE
+                   CONTINUE
+           END-SEARCH.
+
+       330-WRITE-REJECT-RECORD.
+           MOVE WS-CURRENT-BRANCH-CODE TO WS-RJ-BRANCH.
+           MOVE CAR-MODEL TO WS-RJ-MODEL.
+           MOVE ENGINE TO WS-RJ-ENGINE.
+           MOVE TOWING-CAPACITY TO WS-RJ-TOWING.
+           MOVE OWNER-NAME TO WS-RJ-OWNER.
+           MOVE WS-REJECT-REASON-CD TO WS-RJ-REASON-CD.
+           MOVE WS-REJECT-REASON-TXT TO WS-RJ-REASON-TXT.
+           WRITE REJECT-RECORD FROM WS-REJECT-LINE.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       335-WRITE-ENGINE-EXCEPTION.
+           MOVE WS-CURRENT-BRANCH-CODE TO WS-EX-BRANCH.
+           MOVE CAR-MODEL TO WS-EX-MODEL.
+           MOVE ENGINE TO WS-EX-ENGINE.
+           WRITE ENGINE-EXCEPTION-RECORD FROM WS-ENGINE-EXCEPTION-LINE.
+           ADD 1 TO WS-ENGINE-EXCEPT-COUNT.
+
+       350-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT.
+           MOVE 1 TO WS-BRANCH-RESTART-IDX.
+           MOVE 'N' TO WS-CKPT-BUILD-DONE.
+           MOVE 0 TO WS-CKPT-VALID-COUNT.
+           MOVE 0 TO WS-CKPT-REJECT-COUNT.
+           MOVE 0 TO WS-CKPT-EXCEPT-COUNT.
+           OPEN INPUT CAR-FILE-CKPT.
+           IF WS-CKPT-STATUS = "00"
+               READ CAR-FILE-CKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                       IF CKPT-BRANCH-INDEX > 0
+                           MOVE CKPT-BRANCH-INDEX
+                               TO WS-BRANCH-RESTART-IDX
+                       END-IF
+                       MOVE CKPT-BUILD-DONE TO WS-CKPT-BUILD-DONE
+                       MOVE CKPT-VALID-COUNT TO WS-CKPT-VALID-COUNT
+                       MOVE CKPT-REJECT-COUNT TO WS-CKPT-REJECT-COUNT
+                       MOVE CKPT-EXCEPT-COUNT TO WS-CKPT-EXCEPT-COUNT
+               END-READ
+               CLOSE CAR-FILE-CKPT
+           END-IF.
+
+       355-SKIP-TO-CHECKPOINT.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLAG
+           END-PERFORM.
+           MOVE WS-RESTART-COUNT TO WS-BRANCH-RECORDS-READ.
+
+       360-WRITE-CHECKPOINT.
+           OPEN OUTPUT CAR-FILE-CKPT.
+           MOVE WS-CKPT-OUT-BRANCH-IDX TO CKPT-BRANCH-INDEX.
+           MOVE WS-CKPT-OUT-RECORD-COUNT TO CKPT-RECORD-COUNT.
+           MOVE WS-CKPT-BUILD-DONE TO CKPT-BUILD-DONE.
+           MOVE WS-VALID-COUNT TO CKPT-VALID-COUNT.
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE WS-ENGINE-EXCEPT-COUNT TO CKPT-EXCEPT-COUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CAR-FILE-CKPT.
+
+       365-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CAR-FILE-CKPT.
+           MOVE 0 TO CKPT-BRANCH-INDEX.
+           MOVE 0 TO CKPT-RECORD-COUNT.
+           MOVE 'N' TO CKPT-BUILD-DONE.
+           MOVE 0 TO CKPT-VALID-COUNT.
+           MOVE 0 TO CKPT-REJECT-COUNT.
+           MOVE 0 TO CKPT-EXCEPT-COUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CAR-FILE-CKPT.
+
+       380-BUILD-BRANCH-LIST.
+           MOVE 0 TO WS-BRANCH-COUNT.
+           MOVE 'N' TO BRANCHLIST-EOF.
+           OPEN INPUT CAR-FILE-BRANCHES.
+           IF WS-BRANCHLIST-STATUS = "00"
+               PERFORM UNTIL BRANCHLIST-EOF = 'Y'
+                   READ CAR-FILE-BRANCHES
+                       AT END
+                           MOVE 'Y' TO BRANCHLIST-EOF
+                       NOT AT END
+                           IF WS-BRANCH-COUNT < 50
+                               ADD 1 TO WS-BRANCH-COUNT
+                               MOVE BL-BRANCH-CODE
+                                   TO WS-BR-LIST-CODE(WS-BRANCH-COUNT)
+                               MOVE BL-FILE-PATH
+                                   TO WS-BR-LIST-PATH(WS-BRANCH-COUNT)
+                           ELSE
+                               DISPLAY "BRANCH LIST FULL, SKIPPING: "
+                                   BL-BRANCH-CODE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CAR-FILE-BRANCHES
+           END-IF.
+           IF WS-BRANCH-COUNT = 0
+               MOVE 1 TO WS-BRANCH-COUNT
+               MOVE "DEFAULT" TO WS-BR-LIST-CODE(1)
+               MOVE "..\CAR-FILE-IN.txt" TO WS-BR-LIST-PATH(1)
+           END-IF.
+
+       390-PROCESS-ONE-BRANCH.
+           IF WS-BRANCH-IDX < WS-BRANCH-RESTART-IDX
+               CONTINUE
+           ELSE
+               MOVE WS-BR-LIST-PATH(WS-BRANCH-IDX)
+                   TO WS-BRANCH-FILE-PATH
+               MOVE WS-BR-LIST-CODE(WS-BRANCH-IDX)
+                   TO WS-CURRENT-BRANCH-CODE
+               MOVE 0 TO WS-BRANCH-RECORDS-READ
+               MOVE SPACES TO EOF-FLAG
+               OPEN INPUT CAR-FILE-IN
+               IF WS-CARIN-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN BRANCH FILE, SKIPPING: "
+                       WS-CURRENT-BRANCH-CODE " " WS-BRANCH-FILE-PATH
+                       " STATUS: " WS-CARIN-STATUS
+                   MOVE 'Y' TO WS-BUILD-HAS-FAILURE
+               ELSE
+                   IF WS-BRANCH-IDX = WS-BRANCH-RESTART-IDX
+                           AND WS-RESTART-COUNT > 0
+                       PERFORM 355-SKIP-TO-CHECKPOINT
+                   END-IF
+                   PERFORM 305-READ-CAR-RECORD
+                   PERFORM UNTIL EOF-FLAG = 'Y'
+                       PERFORM 303-VALIDATE-CAR-RECORD
+                       IF WS-VALID-RECORD-SW = 'Y'
+                           PERFORM 308-CHECK-ENGINE-TYPE
+                           MOVE CAR-RECORD-IN TO VW-CAR-RECORD
+                           MOVE WS-CURRENT-BRANCH-CODE TO VW-BRANCH-CODE
+                           WRITE VALID-WORK-RECORD
+                           ADD 1 TO WS-VALID-COUNT
+                       ELSE
+                           PERFORM 330-WRITE-REJECT-RECORD
+                       END-IF
+                       ADD 1 TO WS-BRANCH-RECORDS-READ
+                       PERFORM 395-CHECK-CHECKPOINT-DUE
+                       PERFORM 305-READ-CAR-RECORD
+                   END-PERFORM
+                   CLOSE CAR-FILE-IN
+                   IF WS-BUILD-HAS-FAILURE = 'N'
+                       MOVE WS-BRANCH-IDX TO WS-CKPT-OUT-BRANCH-IDX
+                       ADD 1 TO WS-CKPT-OUT-BRANCH-IDX
+                       MOVE 0 TO WS-CKPT-OUT-RECORD-COUNT
+                       PERFORM 360-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       395-CHECK-CHECKPOINT-DUE.
+           DIVIDE WS-BRANCH-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-DUE-REMAINDER.
+           IF WS-CKPT-DUE-REMAINDER = 0 AND WS-BUILD-HAS-FAILURE = 'N'
+               MOVE WS-BRANCH-IDX TO WS-CKPT-OUT-BRANCH-IDX
+               MOVE WS-BRANCH-RECORDS-READ TO WS-CKPT-OUT-RECORD-COUNT
+               PERFORM 360-WRITE-CHECKPOINT
+           END-IF.
+
+       400-BUILD-VALID-WORKFILE.
+           MOVE 'N' TO WS-BUILD-HAS-FAILURE.
+           PERFORM 380-BUILD-BRANCH-LIST.
+           IF WS-BRANCH-RESTART-IDX > 1 OR WS-RESTART-COUNT > 0
+               PERFORM 600-TRUNCATE-OUTPUT-FILES
+               OPEN EXTEND CAR-FILE-REJECTS
+               OPEN EXTEND CAR-FILE-ENGINE-EXCEPT
+               OPEN EXTEND CAR-FILE-VALID
+               MOVE WS-CKPT-VALID-COUNT TO WS-VALID-COUNT
+               MOVE WS-CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE WS-CKPT-EXCEPT-COUNT TO WS-ENGINE-EXCEPT-COUNT
+           ELSE
+               OPEN OUTPUT CAR-FILE-REJECTS
+               OPEN OUTPUT CAR-FILE-ENGINE-EXCEPT
+               OPEN OUTPUT CAR-FILE-VALID
+           END-IF.
+           PERFORM 390-PROCESS-ONE-BRANCH
+               VARYING WS-BRANCH-IDX FROM 1 BY 1
+               UNTIL WS-BRANCH-IDX > WS-BRANCH-COUNT.
+           CLOSE CAR-FILE-REJECTS.
+           CLOSE CAR-FILE-ENGINE-EXCEPT.
+           CLOSE CAR-FILE-VALID.
+           IF WS-BUILD-HAS-FAILURE = 'N'
+               MOVE 'Y' TO WS-CKPT-BUILD-DONE
+               MOVE WS-BRANCH-COUNT TO WS-CKPT-OUT-BRANCH-IDX
+               ADD 1 TO WS-CKPT-OUT-BRANCH-IDX
+               MOVE 0 TO WS-CKPT-OUT-RECORD-COUNT
+               PERFORM 360-WRITE-CHECKPOINT
+           ELSE
+               DISPLAY "BUILD INCOMPLETE DUE TO BRANCH OPEN "
+                   "FAILURE(S) - WILL RETRY FROM LAST CHECKPOINT"
+           END-IF.
+
+       600-TRUNCATE-OUTPUT-FILES.
+           PERFORM 610-TRUNCATE-VALID-FILE.
+           PERFORM 620-TRUNCATE-REJECTS-FILE.
+           PERFORM 630-TRUNCATE-EXCEPT-FILE.
+
+       610-TRUNCATE-VALID-FILE.
+           MOVE 0 TO WS-TRUNC-COUNT.
+           MOVE 'N' TO WS-TRUNC-EOF.
+           OPEN INPUT CAR-FILE-VALID.
+           OPEN OUTPUT CAR-FILE-VALID-TEMP.
+           PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+                   OR WS-TRUNC-COUNT >= WS-CKPT-VALID-COUNT
+               READ CAR-FILE-VALID
+                   AT END
+                       MOVE 'Y' TO WS-TRUNC-EOF
+                   NOT AT END
+                       WRITE VALID-WORK-RECORD-TEMP
+                           FROM VALID-WORK-RECORD
+                       ADD 1 TO WS-TRUNC-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE CAR-FILE-VALID.
+           CLOSE CAR-FILE-VALID-TEMP.
+           OPEN INPUT CAR-FILE-VALID-TEMP.
+           OPEN OUTPUT CAR-FILE-VALID.
+           MOVE 'N' TO WS-TRUNC-EOF.
+           PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+               READ CAR-FILE-VALID-TEMP
+                   AT END
+                       MOVE 'Y' TO WS-TRUNC-EOF
+                   NOT AT END
+                       WRITE VALID-WORK-RECORD
+                           FROM VALID-WORK-RECORD-TEMP
+               END-READ
+           END-PERFORM.
+           CLOSE CAR-FILE-VALID-TEMP.
+           CLOSE CAR-FILE-VALID.
+
+       620-TRUNCATE-REJECTS-FILE.
+           MOVE 0 TO WS-TRUNC-COUNT.
+           MOVE 'N' TO WS-TRUNC-EOF.
+           OPEN INPUT CAR-FILE-REJECTS.
+           OPEN OUTPUT CAR-FILE-REJECTS-TEMP.
+           PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+                   OR WS-TRUNC-COUNT >= WS-CKPT-REJECT-COUNT
+               READ CAR-FILE-REJECTS
+                   AT END
+                       MOVE 'Y' TO WS-TRUNC-EOF
+                   NOT AT END
+                       WRITE REJECT-RECORD-TEMP FROM REJECT-RECORD
+                       ADD 1 TO WS-TRUNC-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE CAR-FILE-REJECTS.
+           CLOSE CAR-FILE-REJECTS-TEMP.
+           OPEN INPUT CAR-FILE-REJECTS-TEMP.
+           OPEN OUTPUT CAR-FILE-REJECTS.
+           MOVE 'N' TO WS-TRUNC-EOF.
+           PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+               READ CAR-FILE-REJECTS-TEMP
+                   AT END
+                       MOVE 'Y' TO WS-TRUNC-EOF
+                   NOT AT END
+                       WRITE REJECT-RECORD FROM REJECT-RECORD-TEMP
+               END-READ
+           END-PERFORM.
+           CLOSE CAR-FILE-REJECTS-TEMP.
+           CLOSE CAR-FILE-REJECTS.
+
+       630-TRUNCATE-EXCEPT-FILE.
+           MOVE 0 TO WS-TRUNC-COUNT.
+           MOVE 'N' TO WS-TRUNC-EOF.
+           OPEN INPUT CAR-FILE-ENGINE-EXCEPT.
+           OPEN OUTPUT CAR-FILE-ENGINE-EXCEPT-TEMP.
+           PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+                   OR WS-TRUNC-COUNT >= WS-CKPT-EXCEPT-COUNT
+               READ CAR-FILE-ENGINE-EXCEPT
+                   AT END
+                       MOVE 'Y' TO WS-TRUNC-EOF
+                   NOT AT END
+                       WRITE ENGINE-EXCEPTION-RECORD-TEMP
+                           FROM ENGINE-EXCEPTION-RECORD
+                       ADD 1 TO WS-TRUNC-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE CAR-FILE-ENGINE-EXCEPT.
+           CLOSE CAR-FILE-ENGINE-EXCEPT-TEMP.
+           OPEN INPUT CAR-FILE-ENGINE-EXCEPT-TEMP.
+           OPEN OUTPUT CAR-FILE-ENGINE-EXCEPT.
+           MOVE 'N' TO WS-TRUNC-EOF.
+           PERFORM UNTIL WS-TRUNC-EOF = 'Y'
+               READ CAR-FILE-ENGINE-EXCEPT-TEMP
+                   AT END
+                       MOVE 'Y' TO WS-TRUNC-EOF
+                   NOT AT END
+                       WRITE ENGINE-EXCEPTION-RECORD
+                           FROM ENGINE-EXCEPTION-RECORD-TEMP
+               END-READ
+           END-PERFORM.
+           CLOSE CAR-FILE-ENGINE-EXCEPT-TEMP.
+           CLOSE CAR-FILE-ENGINE-EXCEPT.
+
+       405-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE AT END MOVE 'Y' TO SORT-EOF-FLAG.
+
+       420-CHECK-OWNER-BREAK.
+           IF WS-FIRST-RECORD-SW = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+               MOVE SR-BRANCH-CODE TO WS-PREV-BRANCH-CODE
+               MOVE SR-OWNER-NAME TO WS-PREV-OWNER-NAME
+           ELSE
+               IF SR-BRANCH-CODE NOT = WS-PREV-BRANCH-CODE
+                   PERFORM 430-PRINT-OWNER-SUBTOTAL
+                   PERFORM 435-PRINT-BRANCH-SUBTOTAL
+                   MOVE SR-BRANCH-CODE TO WS-PREV-BRANCH-CODE
+                   MOVE SR-OWNER-NAME TO WS-PREV-OWNER-NAME
+               ELSE
+                   IF SR-OWNER-NAME NOT = WS-PREV-OWNER-NAME
+                       PERFORM 430-PRINT-OWNER-SUBTOTAL
+                       MOVE SR-OWNER-NAME TO WS-PREV-OWNER-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+       430-PRINT-OWNER-SUBTOTAL.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 310-PRINT-REPORT-HEADINGS
+           END-IF.
+           MOVE WS-PREV-OWNER-NAME TO WS-SUB-OWNER.
+           MOVE WS-OWNER-CAR-COUNT TO WS-SUB-COUNT.
+           MOVE WS-OWNER-TOWING-SUM TO WS-SUB-TOWING.
+           WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE RPT-RECORD FROM WS-BLANK-LINE.
+           ADD 2 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-OWNER-CAR-COUNT.
+           MOVE 0 TO WS-OWNER-TOWING-SUM.
+
+       435-PRINT-BRANCH-SUBTOTAL.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 310-PRINT-REPORT-HEADINGS
+           END-IF.
+           MOVE WS-PREV-BRANCH-CODE TO WS-BR-CODE.
+           MOVE WS-BRANCH-CAR-COUNT TO WS-BR-COUNT.
+           MOVE WS-BRANCH-TOWING-SUM TO WS-BR-TOWING.
+           WRITE RPT-RECORD FROM WS-BRANCH-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE RPT-RECORD FROM WS-BLANK-LINE.
+           ADD 2 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-BRANCH-CAR-COUNT.
+           MOVE 0 TO WS-BRANCH-TOWING-SUM.
+
+       440-PRINT-GRAND-TOTAL.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 310-PRINT-REPORT-HEADINGS
+           END-IF.
+           MOVE WS-GRAND-CAR-COUNT TO WS-GRAND-COUNT-OUT.
+           MOVE WS-GRAND-TOWING-SUM TO WS-GRAND-TOWING-OUT.
+           WRITE RPT-RECORD FROM WS-GRANDTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       460-PRINT-ENGINE-BREAKDOWN.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 310-PRINT-REPORT-HEADINGS
+           END-IF.
+           WRITE RPT-RECORD FROM WS-BLANK-LINE.
+           WRITE RPT-RECORD FROM WS-ENGINE-HEADING-LINE.
+           ADD 2 TO WS-LINE-COUNT.
+           PERFORM VARYING ENG-IDX FROM 1 BY 1
+                   UNTIL ENG-IDX > WS-ENGINE-TABLE-COUNT
+               IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+                   PERFORM 310-PRINT-REPORT-HEADINGS
+               END-IF
+               MOVE WS-ENGINE-TYPE(ENG-IDX) TO WS-ENG-BRK-TYPE
+               MOVE WS-ENGINE-COUNT(ENG-IDX) TO WS-ENG-BRK-COUNT
+               WRITE RPT-RECORD FROM WS-ENGINE-BREAKDOWN-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM.
+
+       470-WRITE-TOTALS-FILE.
+           OPEN OUTPUT CAR-FILE-TOTALS.
+           STRING "TOTAL CARS PROCESSED: " DELIMITED BY SIZE
+                   WS-GRAND-COUNT-OUT DELIMITED BY SIZE
+               INTO TOTALS-RECORD.
+           WRITE TOTALS-RECORD.
+           STRING "TOTAL TOWING CAPACITY: " DELIMITED BY SIZE
+                   WS-GRAND-TOWING-OUT DELIMITED BY SIZE
+               INTO TOTALS-RECORD.
+           WRITE TOTALS-RECORD.
+           STRING "DISTINCT ENGINE TYPES: " DELIMITED BY SIZE
+                   WS-ENGINE-TABLE-COUNT DELIMITED BY SIZE
+               INTO TOTALS-RECORD.
+           WRITE TOTALS-RECORD.
+           STRING "TOTAL RECORDS REJECTED: " DELIMITED BY SIZE
+                   WS-REJECT-COUNT DELIMITED BY SIZE
+               INTO TOTALS-RECORD.
+           WRITE TOTALS-RECORD.
+           STRING "TOTAL ENGINE EXCEPTIONS: " DELIMITED BY SIZE
+                   WS-ENGINE-EXCEPT-COUNT DELIMITED BY SIZE
+               INTO TOTALS-RECORD.
+           WRITE TOTALS-RECORD.
+           PERFORM VARYING ENG-IDX FROM 1 BY 1
+                   UNTIL ENG-IDX > WS-ENGINE-TABLE-COUNT
+               STRING "  ENGINE " DELIMITED BY SIZE
+                       WS-ENGINE-TYPE(ENG-IDX) DELIMITED BY SIZE
+                       " COUNT: " DELIMITED BY SIZE
+                       WS-ENGINE-COUNT(ENG-IDX) DELIMITED BY SIZE
+                   INTO TOTALS-RECORD
+               WRITE TOTALS-RECORD
+           END-PERFORM.
+           CLOSE CAR-FILE-TOTALS.
+
+       450-PRODUCE-SORTED-REPORT.
+           PERFORM 405-RETURN-SORTED-RECORD.
+           PERFORM UNTIL SORT-EOF-FLAG = 'Y'
+               PERFORM 420-CHECK-OWNER-BREAK
+               PERFORM 202-DISPLAY_ONE_CAR_RECORD
+           END-PERFORM.
+           IF WS-FIRST-RECORD-SW = 'N'
+               PERFORM 430-PRINT-OWNER-SUBTOTAL
+               PERFORM 435-PRINT-BRANCH-SUBTOTAL
+           END-IF.
+           PERFORM 440-PRINT-GRAND-TOTAL.
+           PERFORM 460-PRINT-ENGINE-BREAKDOWN.
+           PERFORM 470-WRITE-TOTALS-FILE.
+
+       END PROGRAM PRODUCE-CAR-LIST.
