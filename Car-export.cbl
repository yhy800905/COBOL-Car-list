@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Export CAR-FILE-MASTER (indexed, keyed on CAR-MODEL)
+      *          back out to CAR-FILE-IN (line sequential) so that
+      *          additions/changes/deletes made through CAR-MAINT are
+      *          reflected in the flat file PRODUCE-CAR-LIST reports on.
+      *          Inverse of CAR-FILE-CONVERT.
+      * Tectonics: cobc -I copybooks -m Car-export.cbl
+      *          (compiled as a callable module so PRODUCE-CAR-LIST's
+      *          static CALL "CAR-FILE-EXPORT" can resolve it, either
+      *          linked into the same run unit or placed on
+      *          COB_LIBRARY_PATH alongside Car-list's executable)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAR-FILE-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   CAR-FILE-MASTER
+               ASSIGN TO
+            "..\CAR-FILE-MASTER.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS CAR-MODEL OF CAR-RECORD-MASTER
+                FILE STATUS IS WS-MASTER-STATUS.
+           SELECT   CAR-FILE-IN
+               ASSIGN TO
+            "..\CAR-FILE-IN.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CARIN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-MASTER.
+           COPY CARREC.
+
+       FD CAR-FILE-IN.
+           COPY CARREC REPLACING CAR-RECORD-MASTER BY CAR-RECORD-IN.
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 EOF-FLAG             PIC A(1).
+           05 WS-MASTER-STATUS     PIC XX.
+           05 WS-CARIN-STATUS      PIC XX.
+           05 WS-EXPORTED-COUNT    PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       100-CAR-FILE-EXPORT.
+           PERFORM 201-INITIATE_EXPORT.
+           PERFORM 202-EXPORT_ONE_RECORD UNTIL EOF-FLAG = 'Y'.
+           PERFORM 203-CLOSE_EXPORT.
+           DISPLAY "RECORDS EXPORTED: " WS-EXPORTED-COUNT.
+           GOBACK.
+
+       201-INITIATE_EXPORT.
+           PERFORM 301-OPEN-EXPORT-FILES.
+           IF EOF-FLAG NOT = "Y"
+               PERFORM 305-READ-MASTER-RECORD
+           END-IF.
+
+       202-EXPORT_ONE_RECORD.
+           PERFORM 310-WRITE-CAR-RECORD.
+           PERFORM 305-READ-MASTER-RECORD.
+
+       203-CLOSE_EXPORT.
+           IF WS-MASTER-STATUS = "00"
+               CLOSE CAR-FILE-MASTER
+               CLOSE CAR-FILE-IN
+           END-IF.
+
+       301-OPEN-EXPORT-FILES.
+           OPEN INPUT CAR-FILE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "CAR-FILE-MASTER COULD NOT BE OPENED, STATUS: "
+                   WS-MASTER-STATUS
+               DISPLAY "SKIPPING EXPORT - RUN CAR-FILE-CONVERT FIRST"
+               MOVE "Y" TO EOF-FLAG
+           ELSE
+               OPEN OUTPUT CAR-FILE-IN
+           END-IF.
+
+       305-READ-MASTER-RECORD.
+           READ CAR-FILE-MASTER
+               AT END MOVE "Y" TO EOF-FLAG.
+
+       310-WRITE-CAR-RECORD.
+           MOVE CAR-RECORD-MASTER TO CAR-RECORD-IN.
+           WRITE CAR-RECORD-IN.
+           ADD 1 TO WS-EXPORTED-COUNT.
+
+       END PROGRAM CAR-FILE-EXPORT.
