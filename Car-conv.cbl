@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: One-time conversion of CAR-FILE-IN (line sequential)
+      *          into CAR-FILE-MASTER (indexed, keyed on CAR-MODEL).
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAR-FILE-CONVERT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   CAR-FILE-IN
+               ASSIGN TO
+            "..\CAR-FILE-IN.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CAR-FILE-MASTER
+               ASSIGN TO
+            "..\CAR-FILE-MASTER.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS CAR-MODEL OF CAR-RECORD-MASTER
+                FILE STATUS IS WS-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC REPLACING CAR-RECORD-MASTER BY CAR-RECORD-IN.
+
+       FD CAR-FILE-MASTER.
+           COPY CARREC.
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 EOF-FLAG             PIC A(1).
+           05 WS-MASTER-STATUS     PIC XX.
+           05 WS-CONVERTED-COUNT   PIC 9(6) VALUE 0.
+           05 WS-SKIPPED-COUNT     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       100-CAR-FILE-CONVERT.
+           PERFORM 201-INITIATE_CONVERSION.
+           PERFORM 202-CONVERT_ONE_RECORD UNTIL EOF-FLAG = 'Y'.
+           PERFORM 203-CLOSE_CONVERSION.
+           DISPLAY "RECORDS CONVERTED: " WS-CONVERTED-COUNT.
+           DISPLAY "RECORDS SKIPPED:   " WS-SKIPPED-COUNT.
+           STOP RUN.
+
+       201-INITIATE_CONVERSION.
+           PERFORM 301-OPEN-CONVERSION-FILES.
+           PERFORM 305-READ-CAR-RECORD.
+
+       202-CONVERT_ONE_RECORD.
+           PERFORM 310-WRITE-MASTER-RECORD.
+           PERFORM 305-READ-CAR-RECORD.
+
+       203-CLOSE_CONVERSION.
+           CLOSE CAR-FILE-IN.
+           CLOSE CAR-FILE-MASTER.
+
+       301-OPEN-CONVERSION-FILES.
+           OPEN INPUT CAR-FILE-IN.
+           OPEN OUTPUT CAR-FILE-MASTER.
+
+       305-READ-CAR-RECORD.
+           READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLAG.
+
+       310-WRITE-MASTER-RECORD.
+           IF CAR-MODEL OF CAR-RECORD-IN = SPACES
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               MOVE CAR-RECORD-IN TO CAR-RECORD-MASTER
+               WRITE CAR-RECORD-MASTER
+                   INVALID KEY
+                       ADD 1 TO WS-SKIPPED-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CONVERTED-COUNT
+               END-WRITE
+           END-IF.
+
+       END PROGRAM CAR-FILE-CONVERT.
