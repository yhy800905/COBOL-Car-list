@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Add, change, and delete CAR-FILE-MASTER records so
+      *          maintenance no longer happens by hand-editing the
+      *          flat file.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAR-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   CAR-FILE-MASTER
+               ASSIGN TO
+            "..\CAR-FILE-MASTER.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CAR-MODEL OF CAR-RECORD-MASTER
+                FILE STATUS IS WS-MASTER-STATUS.
+           SELECT   CAR-FILE-HISTORY
+               ASSIGN TO
+            "..\CAR-FILE-HISTORY.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-MASTER.
+           COPY CARREC.
+
+       FD CAR-FILE-HISTORY.
+       01 HISTORY-RECORD               PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 WS-MASTER-STATUS     PIC XX.
+           05 WS-MORE-TRANSACTIONS PIC X(1) VALUE 'Y'.
+           05 WS-TRANSACTION-CODE  PIC X(1).
+
+       01  WS-INQUIRY-KEY          PIC X(15).
+
+       01  WS-CHANGE-FIELDS.
+           05 WS-NEW-ENGINE         PIC X(20).
+           05 WS-NEW-TOWING         PIC 9(8).
+           05 WS-NEW-OWNER          PIC X(30).
+
+       01  AUDIT-FIELDS.
+           05 WS-OPERATOR-ID        PIC X(8)  VALUE SPACES.
+           05 WS-AUDIT-ACTION       PIC X(6).
+           05 WS-AUDIT-DATE         PIC 9(8).
+           05 WS-AUDIT-TIME         PIC 9(8).
+           05 WS-BEFORE-IMAGE       PIC X(73) VALUE SPACES.
+           05 WS-AFTER-IMAGE        PIC X(73) VALUE SPACES.
+
+       01  WS-HISTORY-LINE.
+           05 WS-HIST-DATE          PIC 9(8).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-HIST-TIME          PIC 9(8).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-HIST-OPERATOR      PIC X(8).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-HIST-ACTION        PIC X(6).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-HIST-MODEL         PIC X(15).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-HIST-BEFORE        PIC X(73).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-HIST-AFTER         PIC X(73).
+
+       PROCEDURE DIVISION.
+       100-CAR-MAINT.
+           PERFORM 220-ACCEPT-OPERATOR-ID.
+           PERFORM 301-OPEN-CAR-FILE-MASTER.
+           IF WS-MASTER-STATUS = "00"
+               PERFORM 200-PROCESS-ONE-TRANSACTION
+                   UNTIL WS-MORE-TRANSACTIONS NOT = 'Y'
+               PERFORM 303-CLOSE-CAR-FILE-MASTER
+           END-IF.
+           STOP RUN.
+
+       200-PROCESS-ONE-TRANSACTION.
+           PERFORM 210-ACCEPT-TRANSACTION-CODE.
+           EVALUATE WS-TRANSACTION-CODE
+               WHEN 'A'
+                   PERFORM 400-ADD-CAR-RECORD
+               WHEN 'C'
+                   PERFORM 500-CHANGE-CAR-RECORD
+               WHEN 'D'
+                   PERFORM 600-DELETE-CAR-RECORD
+               WHEN 'X'
+                   MOVE 'N' TO WS-MORE-TRANSACTIONS
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE"
+           END-EVALUATE.
+
+       210-ACCEPT-TRANSACTION-CODE.
+           DISPLAY "(A)DD (C)HANGE (D)ELETE (X)EXIT: ".
+           ACCEPT WS-TRANSACTION-CODE FROM CONSOLE.
+
+       220-ACCEPT-OPERATOR-ID.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT WS-OPERATOR-ID FROM CONSOLE.
+
+       301-OPEN-CAR-FILE-MASTER.
+           OPEN I-O CAR-FILE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "CAR-FILE-MASTER COULD NOT BE OPENED, STATUS: "
+                   WS-MASTER-STATUS
+               DISPLAY "RUN CAR-FILE-CONVERT FIRST TO CREATE IT"
+           END-IF.
+
+       303-CLOSE-CAR-FILE-MASTER.
+           CLOSE CAR-FILE-MASTER.
+
+       400-ADD-CAR-RECORD.
+           PERFORM 410-ACCEPT-NEW-RECORD-DATA.
+           WRITE CAR-RECORD-MASTER
+               INVALID KEY
+                   DISPLAY "CAR-MODEL ALREADY EXISTS: "
+                       CAR-MODEL OF CAR-RECORD-MASTER
+               NOT INVALID KEY
+                   DISPLAY "CAR RECORD ADDED: "
+                       CAR-MODEL OF CAR-RECORD-MASTER
+                   MOVE SPACES TO WS-BEFORE-IMAGE
+                   MOVE CAR-RECORD-MASTER TO WS-AFTER-IMAGE
+                   MOVE "ADD" TO WS-AUDIT-ACTION
+                   PERFORM 700-WRITE-HISTORY-RECORD
+           END-WRITE.
+
+       410-ACCEPT-NEW-RECORD-DATA.
+           DISPLAY "ENTER CAR-MODEL: ".
+           ACCEPT CAR-MODEL OF CAR-RECORD-MASTER FROM CONSOLE.
+           DISPLAY "ENTER ENGINE: ".
+           ACCEPT ENGINE FROM CONSOLE.
+           DISPLAY "ENTER TOWING-CAPACITY: ".
+           ACCEPT TOWING-CAPACITY FROM CONSOLE.
+           DISPLAY "ENTER OWNER-NAME: ".
+           ACCEPT OWNER-NAME FROM CONSOLE.
+
+       500-CHANGE-CAR-RECORD.
+           DISPLAY "ENTER CAR-MODEL TO CHANGE: ".
+           ACCEPT WS-INQUIRY-KEY FROM CONSOLE.
+           MOVE WS-INQUIRY-KEY TO CAR-MODEL OF CAR-RECORD-MASTER.
+           READ CAR-FILE-MASTER
+               INVALID KEY
+                   DISPLAY "NO CAR RECORD FOUND FOR MODEL: "
+                       WS-INQUIRY-KEY
+           END-READ.
+           IF WS-MASTER-STATUS = "00"
+               MOVE CAR-RECORD-MASTER TO WS-BEFORE-IMAGE
+               PERFORM 510-ACCEPT-CHANGED-FIELDS
+               REWRITE CAR-RECORD-MASTER
+               MOVE CAR-RECORD-MASTER TO WS-AFTER-IMAGE
+               MOVE "CHANGE" TO WS-AUDIT-ACTION
+               PERFORM 700-WRITE-HISTORY-RECORD
+               DISPLAY "CAR RECORD CHANGED: " WS-INQUIRY-KEY
+           END-IF.
+
+       510-ACCEPT-CHANGED-FIELDS.
+           MOVE SPACES TO WS-NEW-ENGINE.
+           MOVE 0 TO WS-NEW-TOWING.
+           MOVE SPACES TO WS-NEW-OWNER.
+           DISPLAY "ENTER NEW ENGINE (BLANK = NO CHANGE): ".
+           ACCEPT WS-NEW-ENGINE FROM CONSOLE.
+           DISPLAY "ENTER NEW TOWING-CAPACITY (0 = NO CHANGE): ".
+           ACCEPT WS-NEW-TOWING FROM CONSOLE.
+           DISPLAY "ENTER NEW OWNER-NAME (BLANK = NO CHANGE): ".
+           ACCEPT WS-NEW-OWNER FROM CONSOLE.
+           IF WS-NEW-ENGINE NOT = SPACES
+               MOVE WS-NEW-ENGINE TO ENGINE
+           END-IF.
+           IF WS-NEW-TOWING NOT = 0
+               MOVE WS-NEW-TOWING TO TOWING-CAPACITY
+           END-IF.
+           IF WS-NEW-OWNER NOT = SPACES
+               MOVE WS-NEW-OWNER TO OWNER-NAME
+           END-IF.
+
+       600-DELETE-CAR-RECORD.
+           DISPLAY "ENTER CAR-MODEL TO DELETE: ".
+           ACCEPT WS-INQUIRY-KEY FROM CONSOLE.
+           MOVE WS-INQUIRY-KEY TO CAR-MODEL OF CAR-RECORD-MASTER.
+           READ CAR-FILE-MASTER
+               INVALID KEY
+                   DISPLAY "NO CAR RECORD FOUND FOR MODEL: "
+                       WS-INQUIRY-KEY
+           END-READ.
+           IF WS-MASTER-STATUS = "00"
+               MOVE CAR-RECORD-MASTER TO WS-BEFORE-IMAGE
+               DELETE CAR-FILE-MASTER
+                   INVALID KEY
+                       DISPLAY "DELETE FAILED FOR MODEL: "
+                           WS-INQUIRY-KEY
+                   NOT INVALID KEY
+                       MOVE SPACES TO WS-AFTER-IMAGE
+                       MOVE "DELETE" TO WS-AUDIT-ACTION
+                       PERFORM 700-WRITE-HISTORY-RECORD
+                       DISPLAY "CAR RECORD DELETED: " WS-INQUIRY-KEY
+               END-DELETE
+           END-IF.
+
+       700-WRITE-HISTORY-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-AUDIT-DATE TO WS-HIST-DATE.
+           MOVE WS-AUDIT-TIME TO WS-HIST-TIME.
+           MOVE WS-OPERATOR-ID TO WS-HIST-OPERATOR.
+           MOVE WS-AUDIT-ACTION TO WS-HIST-ACTION.
+           MOVE CAR-MODEL OF CAR-RECORD-MASTER TO WS-HIST-MODEL.
+           MOVE WS-BEFORE-IMAGE TO WS-HIST-BEFORE.
+           MOVE WS-AFTER-IMAGE TO WS-HIST-AFTER.
+           OPEN EXTEND CAR-FILE-HISTORY.
+           WRITE HISTORY-RECORD FROM WS-HISTORY-LINE.
+           CLOSE CAR-FILE-HISTORY.
+
+       END PROGRAM CAR-MAINT.
