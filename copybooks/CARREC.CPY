@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Shared car record layout (CAR-FILE-MASTER and related programs)
+      ******************************************************************
+       01   CAR-RECORD-MASTER.
+            05   CAR-MODEL          PIC X(15).
+            05   CAR-DATA.
+                 10  ENGINE              PIC X(20).
+                 10  TOWING-CAPACITY     PIC 9(8).
+                 10  OWNER-NAME          PIC X(30).
