@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Reference table of recognized ENGINE type codes
+      ******************************************************************
+       01  ENGINE-TABLE-DEFINITION.
+           05 FILLER                  PIC X(20) VALUE "V4".
+           05 FILLER                  PIC X(20) VALUE "V6".
+           05 FILLER                  PIC X(20) VALUE "V8".
+           05 FILLER                  PIC X(20) VALUE "INLINE-4".
+           05 FILLER                  PIC X(20) VALUE "INLINE-6".
+           05 FILLER                  PIC X(20) VALUE "DIESEL".
+           05 FILLER                  PIC X(20) VALUE "HYBRID".
+           05 FILLER                  PIC X(20) VALUE "ELECTRIC".
+
+       01  ENGINE-TABLE REDEFINES ENGINE-TABLE-DEFINITION.
+           05 VALID-ENGINE-TYPE       PIC X(20)
+                   OCCURS 8 TIMES
+                   INDEXED BY ENGTAB-IDX.
